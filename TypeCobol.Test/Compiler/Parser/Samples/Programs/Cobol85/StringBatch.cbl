@@ -0,0 +1,666 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     StringBatch.
+000030 AUTHOR.         R MEEHAN.
+000040 INSTALLATION.   DATA CENTER SERVICES.
+000050 DATE-WRITTEN.   08/08/26.
+000060 DATE-COMPILED.  08/08/26.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                        *
+000090*--------------------------------------------------------------*
+000100*  DATE      INIT  DESCRIPTION                                 *
+000110*  --------  ----  ----------------------------------------    *
+000120*  08/08/26  RM    ORIGINAL CODING. SPLIT OFF FROM              *
+000130*                  StringStatement SO THAT PROGRAM COULD BE     *
+000140*                  WIRED BACK UP AS A CALLABLE SUBPROGRAM.      *
+000150*                  THIS DRIVER OWNS ALL THE FILE I/O (INPUT,    *
+000160*                  Result, AUDIT, ERROR, PRINT) AND CALLS       *
+000170*                  StringStatement ONCE PER INPUT RECORD TO     *
+000180*                  VALIDATE MyVar AND BUILD Result.             *
+000190*  08/08/26  RM    ADDED CHECKPOINT/RESTART SUPPORT. THE LAST-   *
+000200*                  PROCESSED MyVar KEY IS COMMITTED TO A        *
+000210*                  RESTART FILE EVERY WS-CHECKPOINT-INTERVAL    *
+000220*                  RECORDS SO AN ABENDED RUN CAN RESUME FROM    *
+000230*                  THE LAST CHECKPOINT INSTEAD OF REPROCESSING  *
+000240*                  THE WHOLE DAY'S INPUT AND DUPLICATING        *
+000250*                  Result/AUDIT ROWS.                           *
+000260*  08/08/26  RM    RESTART-FILE IS NOW OPENED I-O ONCE AND       *
+000270*                  REWRITTEN IN PLACE INSTEAD OF BEING RE-OPENED *
+000280*                  OUTPUT EVERY CHECKPOINT, SO THE OPTIONAL-     *
+000290*                  FILE-MISSING CASE ON A CLEAN FIRST RUN NO     *
+000300*                  LONGER LEAVES THE FILE HANDLE OPEN AND BLOCKS *
+000310*                  THE FIRST CHECKPOINT. RESUME IS NOW DRIVEN BY *
+000320*                  THE CHECKPOINTED RECORD COUNT INSTEAD OF THE  *
+000330*                  LAST KEY, SO A CHECKPOINT TAKEN MID-RUN-OF-   *
+000340*                  DUPLICATE-KEYS NO LONGER REPLAYS ALREADY-     *
+000350*                  COMMITTED ROWS. RESULT/AUDIT/ERROR/PRINT ARE  *
+000360*                  NOW OPENED EXTEND INSTEAD OF OUTPUT ON A      *
+000370*                  RESTART SO PRIOR OUTPUT SURVIVES. Result IS   *
+000380*                  NOW TRIMMED TO WS-RESULT-LEN BEFORE GOING TO  *
+000390*                  RESULT-FILE, AND THE LENGTH IS ALSO CARRIED   *
+000400*                  ONTO AUDIT-FILE. THE PRINT REPORT NOW CARRIES *
+000410*                  THE RUNNING AMOUNT TOTAL StringStatement      *
+000420*                  RETURNS.                                     *
+000430*  08/09/26  RM    OUT-REC, AUD-RESULT AND DTL-RESULT NOW COPY   *
+000440*                  RESLTREC (RENAMED VIA REPLACING) SO A Result  *
+000450*                  VALUE HAS THE SAME LAYOUT ON DISK AND ON THE  *
+000460*                  PRINT REPORT AS IT DOES IN WORKING-STORAGE.   *
+000470*                  ADDED AUD-AMOUNT-EDIT TO AUDIT-REC SO THE     *
+000480*                  COMMA-DECIMAL RUNNING TOTAL StringStatement   *
+000490*                  RETURNS IS ACTUALLY ON THE AUDIT TRAIL, NOT   *
+000500*                  JUST ON THE PRINT REPORT. WS-PAGE-NO AND      *
+000510*                  WS-LINE-CT ARE NOW CHECKPOINTED ALONGSIDE THE *
+000520*                  RESTART KEY SO A RESTART RUN CONTINUES THE    *
+000530*                  PRINT REPORT'S PAGE/LINE NUMBERING INSTEAD    *
+000540*                  OF RESTARTING IT AT PAGE 1 PARTWAY DOWN A     *
+000550*                  PAGE ALREADY WRITTEN BY THE PRIOR RUN.        *
+000560*  08/09/26  RM    RESTART-REC NOW ALSO CHECKPOINTS THE RAW      *
+000570*                  RUNNING AMOUNT TOTAL (RST-RUN-TOTAL-AMT), AND *
+000580*                  StringStatement IS PRIMED WITH IT ON THE      *
+000590*                  FIRST CALL AFTER A RESTART, SO THE AMOUNT     *
+000600*                  COLUMN ON THE AUDIT TRAIL AND PRINT REPORT    *
+000610*                  CONTINUES FROM THE PRIOR RUN'S TOTAL INSTEAD  *
+000620*                  OF SILENTLY RESTARTING FROM ZERO. RESULT-     *
+000630*                  FILE, AUDIT-FILE, ERROR-FILE AND PRINT-FILE   *
+000640*                  NOW CARRY FILE STATUS AND EVERY OPEN/WRITE    *
+000650*                  AGAINST THEM IS CHECKED, SINCE A FAILED WRITE *
+000660*                  ON ANY OF THEM WOULD OTHERWISE ABEND WITHOUT  *
+000670*                  TELLING RESTART PROCESSING WHAT WAS ACTUALLY  *
+000680*                  COMMITTED TO DISK BEFORE THE LAST CHECKPOINT. *
+000690*  08/09/26  RM    1150-OPEN-RESTART-FILE NOW TELLS "RESTARTF DOE*
+000700*                  YET" (STATUS 05) APART FROM ANY OTHER OPEN FAI*
+000710*                  FILE, SINCE TREATING EVERY NON-'00' STATUS AS *
+000720*                  CHECKPOINT" WAS OPENING RESULT/AUDIT/ERROR/PRI*
+000730*                  (TRUNCATING A PRIOR RUN'S WORK) WHENEVER RESTA*
+000740*                  UNREADABLE. EVERY STATUS FROM THE FRESH-CHECKP*
+000750*                  OPEN/WRITE/REOPEN SEQUENCE IS NOW CHECKED TOO.*
+000760*                  NOW CARRIES FILE STATUS AND 1100-READ-INPUT CH*
+000770*                  ALONGSIDE AT END, SINCE A BAD READ ON THE INPU*
+000780*                  EXACTLY THE KIND OF FAILURE THE CHECKPOINT SCH*
+000790*                  CATCH. DROPPED RST-LAST-KEY FROM RESTART-REC -*
+000800*                  ALWAYS BEEN DRIVEN BY THE RECORD COUNT, SO THE*
+000810*                  WRITTEN BUT NEVER READ BACK OR ACTED ON.      *
+000820*--------------------------------------------------------------*
+000830 ENVIRONMENT DIVISION.
+000840 CONFIGURATION SECTION.
+000850 SOURCE-COMPUTER.   IBM-370.
+000860 OBJECT-COMPUTER.   IBM-370.
+000870 INPUT-OUTPUT SECTION.
+000880 FILE-CONTROL.
+000890     SELECT INPUT-FILE              ASSIGN TO INFILE
+000900             FILE STATUS IS WS-INPUT-STATUS.
+000910     SELECT RESULT-FILE             ASSIGN TO RESULTF
+000920             FILE STATUS IS WS-RESULT-STATUS.
+000930     SELECT AUDIT-FILE              ASSIGN TO AUDITF
+000940             FILE STATUS IS WS-AUDIT-STATUS.
+000950     SELECT ERROR-FILE              ASSIGN TO ERRRPT
+000960             FILE STATUS IS WS-ERROR-STATUS.
+000970     SELECT PRINT-FILE              ASSIGN TO PRTFILE
+000980             FILE STATUS IS WS-PRINT-STATUS.
+000990     SELECT OPTIONAL RESTART-FILE   ASSIGN TO RESTARTF
+001000             FILE STATUS IS WS-RESTART-STATUS.
+001010 DATA DIVISION.
+001020 FILE SECTION.
+001030*--------------------------------------------------------------*
+001040* INPUT-FILE - ONE MyVar-STYLE CODE PER RECORD                  *
+001050*--------------------------------------------------------------*
+001060 FD  INPUT-FILE
+001070     LABEL RECORDS ARE STANDARD
+001080     RECORD CONTAINS 80 CHARACTERS
+001090     DATA RECORD IS IN-REC.
+001100 01  IN-REC.
+001110     05  IN-MYVAR                PIC X(01).
+001120     05  FILLER                  PIC X(79).
+001130*--------------------------------------------------------------*
+001140* RESULT-FILE - ONE BUILT Result PER INPUT RECORD               *
+001150*--------------------------------------------------------------*
+001160 FD  RESULT-FILE
+001170     LABEL RECORDS ARE STANDARD
+001180     RECORD CONTAINS 30 CHARACTERS
+001190     DATA RECORD IS OUT-REC.
+001200*    OUT-REC SHARES THE RESLTREC LAYOUT SO THE Result VALUE ON
+001210*    DISK HAS THE SAME SHAPE AS THE ONE IN WORKING-STORAGE.
+001220     COPY RESLTREC
+001230         REPLACING Result         BY OUT-REC
+001240                   RSLT-MYVAR-1   BY OUT-RSLT-MYVAR-1
+001250                   RSLT-SEPARATOR BY OUT-RSLT-SEPARATOR
+001260                   RSLT-MYVAR-2   BY OUT-RSLT-MYVAR-2
+001270                   RSLT-FILLER    BY OUT-RSLT-FILLER.
+001280*--------------------------------------------------------------*
+001290* AUDIT-FILE - ONE RECORD PER STRING CONCATENATION, SO A BAD    *
+001300* Result CAN BE TRACED BACK TO THE MyVar THAT PRODUCED IT       *
+001310*--------------------------------------------------------------*
+001320 FD  AUDIT-FILE
+001330     LABEL RECORDS ARE STANDARD
+001340     RECORD CONTAINS 59 CHARACTERS
+001350     DATA RECORD IS AUDIT-REC.
+001360 01  AUDIT-REC.
+001370     05  AUD-DATE                PIC 9(06).
+001380     05  AUD-TIME                PIC 9(08).
+001390     05  AUD-MYVAR               PIC X(01).
+001400*    AUD-RESULT SHARES THE RESLTREC LAYOUT SO THE VALUE ON THE
+001410*    AUDIT TRAIL HAS THE SAME SHAPE AS THE ONE IN WORKING-STORAGE.
+001420     COPY RESLTREC
+001430         REPLACING ==01  Result==
+001440                BY ==05  AUD-RESULT==
+001450                   ==05  RSLT-MYVAR-1==
+001460                BY ==10  AUD-RSLT-MYVAR-1==
+001470                   ==05  RSLT-SEPARATOR==
+001480                BY ==10  AUD-RSLT-SEPARATOR==
+001490                   ==05  RSLT-MYVAR-2==
+001500                BY ==10  AUD-RSLT-MYVAR-2==
+001510                   ==05  RSLT-FILLER==
+001520                BY ==10  AUD-RSLT-FILLER==.
+001530     05  AUD-RESULT-LEN          PIC 9(04).
+001540*    AUD-AMOUNT-EDIT CARRIES THE COMMA-DECIMAL RUNNING TOTAL
+001550*    StringStatement RETURNS SO THE AMOUNT BEHIND A Result VALUE
+001560*    IS ON THE AUDIT TRAIL, NOT JUST ON THE PRINT REPORT.
+001570     05  AUD-AMOUNT-EDIT         PIC Z(6)9,99.
+001580*--------------------------------------------------------------*
+001590* ERROR-FILE - ONE LINE PER MyVar THAT FAILS VALIDATION          *
+001600*--------------------------------------------------------------*
+001610 FD  ERROR-FILE
+001620     LABEL RECORDS ARE STANDARD
+001630     RECORD CONTAINS 45 CHARACTERS
+001640     DATA RECORD IS ERROR-REC.
+001650 01  ERROR-REC.
+001660     05  ERR-MYVAR               PIC X(01).
+001670     05  ERR-REASON-CODE         PIC X(04).
+001680     05  ERR-REASON-TEXT         PIC X(40).
+001690*--------------------------------------------------------------*
+001700* PRINT-FILE - HEADED, PAGED LISTING OF MyVar/Result FOR         *
+001710* OPERATIONS REVIEW                                              *
+001720*--------------------------------------------------------------*
+001730 FD  PRINT-FILE
+001740     LABEL RECORDS OMITTED
+001750     RECORD CONTAINS 132 CHARACTERS
+001760     DATA RECORD IS PRINT-REC.
+001770 01  PRINT-REC                   PIC X(132).
+001780*--------------------------------------------------------------*
+001790* RESTART-FILE - ONE-RECORD CHECKPOINT OF THE RECORD COUNT, THE  *
+001800* PRINT REPORT'S PAGE/LINE POSITION, AND THE RUNNING AMOUNT      *
+001810* TOTAL AT THAT POINT, REWRITTEN EVERY WS-CHECKPOINT-INTERVAL    *
+001820* RECORDS SO A RERUN CAN SKIP PAST WORK ALREADY COMMITTED TO     *
+001830* Result/AUDIT-FILE, CONTINUE THE REPORT'S PAGE NUMBERING, AND   *
+001840* RESUME THE RUNNING TOTAL INSTEAD OF RESTARTING ANY OF THE      *
+001850* THREE FROM SCRATCH. RESUME POSITION IS DRIVEN ENTIRELY BY THE  *
+001860* RECORD COUNT (SEE 1200-SKIP-TO-CHECKPOINT) SINCE INPUT KEYS    *
+001870* REPEAT, SO NO LAST-KEY FIELD IS CARRIED HERE.                  *
+001880*--------------------------------------------------------------*
+001890 FD  RESTART-FILE
+001900     LABEL RECORDS ARE STANDARD
+001910     RECORD CONTAINS 24 CHARACTERS
+001920     DATA RECORD IS RESTART-REC.
+001930 01  RESTART-REC.
+001940     05  RST-REC-COUNT           PIC 9(08).
+001950     05  RST-PAGE-NO             PIC 9(04).
+001960     05  RST-LINE-CT             PIC 9(02).
+001970     05  RST-RUN-TOTAL-AMT       PIC 9(07)V99.
+001980     05  FILLER                  PIC X(01).
+001990 WORKING-STORAGE SECTION.
+002000*--------------------------------------------------------------*
+002010* MyVar/Result - Result USES THE SHARED RESLTREC COPYBOOK SO    *
+002020* THIS DRIVER AND StringStatement AGREE ON THE SAME 30-BYTE     *
+002030* LAYOUT.                                                       *
+002040*--------------------------------------------------------------*
+002050 01  MyVar                       PIC X(01).
+002060     COPY RESLTREC.
+002070 77  WS-RESULT-LEN               PIC 9(04).
+002080*--------------------------------------------------------------*
+002090* COMMA-DECIMAL RUNNING TOTAL RETURNED BY StringStatement. THE   *
+002100* RAW FIELD IS WHAT GETS CHECKPOINTED, SINCE THE EDITED FIELD    *
+002110* CANNOT BE FED BACK IN AS A SEED VALUE.                         *
+002120*--------------------------------------------------------------*
+002130 01  WS-AMOUNT-EDIT              PIC Z(6)9,99.
+002140 77  WS-RUN-TOTAL-AMT            PIC 9(07)V99 VALUE ZERO.
+002150*--------------------------------------------------------------*
+002160* SEED-ON-RESTART CONTROL. WS-SEED-SWITCH IS 'Y' ONLY ON THE     *
+002170* FIRST CALL TO StringStatement OF A RESTARTED RUN, CARRYING     *
+002180* WS-SEED-AMOUNT (THE CHECKPOINTED RUNNING TOTAL) IN; IT DROPS   *
+002190* BACK TO 'N' IMMEDIATELY AFTER SO LATER CALLS DON'T RE-SEED.    *
+002200*--------------------------------------------------------------*
+002210 77  WS-SEED-SWITCH              PIC X(01) VALUE 'N'.
+002220     88  SEED-PENDING                VALUE 'Y'.
+002230 77  WS-SEED-AMOUNT              PIC 9(07)V99 VALUE ZERO.
+002240*--------------------------------------------------------------*
+002250* VALIDATION STATUS RETURNED BY StringStatement                 *
+002260*--------------------------------------------------------------*
+002270 77  WS-VALID-SWITCH              PIC X(01).
+002280     88  VALID-MYVAR                  VALUE 'Y'.
+002290     88  INVALID-MYVAR                VALUE 'N'.
+002300 77  WS-REASON-CODE               PIC X(04).
+002310 77  WS-REASON-TEXT               PIC X(40).
+002320*--------------------------------------------------------------*
+002330* END-OF-FILE CONTROL                                          *
+002340*--------------------------------------------------------------*
+002350 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+002360     88  END-OF-INPUT                VALUE 'Y'.
+002370*--------------------------------------------------------------*
+002380* CHECKPOINT/RESTART CONTROL FIELDS                             *
+002390*--------------------------------------------------------------*
+002400 77  WS-RESTART-STATUS            PIC X(02).
+002410 77  WS-INPUT-STATUS              PIC X(02).
+002420 77  WS-RESULT-STATUS             PIC X(02).
+002430 77  WS-AUDIT-STATUS              PIC X(02).
+002440 77  WS-ERROR-STATUS              PIC X(02).
+002450 77  WS-PRINT-STATUS              PIC X(02).
+002460 77  WS-RECORD-COUNT              PIC 9(08) COMP VALUE ZERO.
+002470 77  WS-CHECKPOINT-INTERVAL       PIC 9(04) COMP VALUE 0100.
+002480 77  WS-CKPT-QUOTIENT             PIC 9(08) COMP.
+002490 77  WS-CKPT-REMAINDER            PIC 9(04) COMP.
+002500 77  WS-RESTART-COUNT             PIC 9(08) VALUE ZERO.
+002510 77  WS-SKIP-COUNT                PIC 9(08) VALUE ZERO.
+002520 77  WS-RESTARTING-SWITCH         PIC X(01) VALUE 'N'.
+002530     88  RESTART-IN-PROGRESS          VALUE 'Y'.
+002540*--------------------------------------------------------------*
+002550* FILE I/O ABEND FIELDS - 9900-ABEND DISPLAYS WHICH DDNAME AND   *
+002560* FILE STATUS CAUSED A FATAL OPEN/WRITE/REWRITE FAILURE          *
+002570*--------------------------------------------------------------*
+002580 77  WS-ABEND-FILE-ID             PIC X(08).
+002590 77  WS-ABEND-STATUS              PIC X(02).
+002600*--------------------------------------------------------------*
+002610* AUDIT TRAIL TIMESTAMP                                        *
+002620*--------------------------------------------------------------*
+002630 77  WS-CURRENT-DATE              PIC 9(06).
+002640 77  WS-CURRENT-TIME              PIC 9(08).
+002650*--------------------------------------------------------------*
+002660* PRINT REPORT CONTROL FIELDS AND LINE LAYOUTS                  *
+002670*--------------------------------------------------------------*
+002680 77  WS-RUN-DATE                  PIC 9(06).
+002690 77  WS-PAGE-NO                   PIC 9(04) VALUE ZERO.
+002700 77  WS-LINE-CT                   PIC 9(02) VALUE ZERO.
+002710 77  WS-MAX-LINES                 PIC 9(02) VALUE 20.
+002720 01  WS-HEADING-1.
+002730     05  FILLER                  PIC X(01) VALUE SPACE.
+002740     05  FILLER                  PIC X(24)
+002750             VALUE 'STRINGBATCH RUN DATE'.
+002760     05  FILLER                  PIC X(01) VALUE SPACE.
+002770     05  HDG1-RUN-DATE           PIC 99/99/99.
+002780     05  FILLER                  PIC X(74) VALUE SPACE.
+002790     05  FILLER                  PIC X(05) VALUE 'PAGE '.
+002800     05  HDG1-PAGE-NO            PIC ZZZ9.
+002810     05  FILLER                  PIC X(15) VALUE SPACE.
+002820 01  WS-HEADING-2.
+002830     05  FILLER                  PIC X(01) VALUE SPACE.
+002840     05  FILLER                  PIC X(05) VALUE 'MYVAR'.
+002850     05  FILLER                  PIC X(05) VALUE SPACE.
+002860     05  FILLER                  PIC X(06) VALUE 'RESULT'.
+002870     05  FILLER                  PIC X(27) VALUE SPACE.
+002880     05  FILLER                  PIC X(06) VALUE 'AMOUNT'.
+002890     05  FILLER                  PIC X(82) VALUE SPACE.
+002900 01  WS-DETAIL-LINE.
+002910     05  FILLER                  PIC X(01) VALUE SPACE.
+002920     05  DTL-MYVAR               PIC X(01).
+002930     05  FILLER                  PIC X(09) VALUE SPACE.
+002940*    DTL-RESULT SHARES THE RESLTREC LAYOUT SO THE PRINTED Result
+002950*    VALUE HAS THE SAME SHAPE AS THE ONE IN WORKING-STORAGE.
+002960     COPY RESLTREC
+002970         REPLACING ==01  Result==
+002980                BY ==05  DTL-RESULT==
+002990                   ==05  RSLT-MYVAR-1==
+003000               BY ==10  DTL-RSLT-MYVAR-1==
+003010                   ==05  RSLT-SEPARATOR==
+003020               BY ==10  DTL-RSLT-SEPARATOR==
+003030                   ==05  RSLT-MYVAR-2==
+003040               BY ==10  DTL-RSLT-MYVAR-2==
+003050                   ==05  RSLT-FILLER==
+003060               BY ==10  DTL-RSLT-FILLER==.
+003070     05  FILLER                  PIC X(03) VALUE SPACE.
+003080     05  DTL-AMOUNT              PIC Z(6)9,99.
+003090     05  FILLER                  PIC X(78) VALUE SPACE.
+003100 PROCEDURE DIVISION.
+003110*--------------------------------------------------------------*
+003120* 0000-MAINLINE                                                *
+003130*--------------------------------------------------------------*
+003140 0000-MAINLINE.
+003150     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+003160     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+003170         UNTIL END-OF-INPUT.
+003180     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+003190     GOBACK.
+003200 0000-MAINLINE-EXIT.
+003210     EXIT.
+003220*--------------------------------------------------------------*
+003230* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ               *
+003240*--------------------------------------------------------------*
+003250 1000-INITIALIZE.
+003260     PERFORM 1150-OPEN-RESTART-FILE
+003270         THRU 1150-OPEN-RESTART-FILE-EXIT.
+003280     IF RESTART-IN-PROGRESS
+003290         OPEN EXTEND RESULT-FILE
+003300               EXTEND AUDIT-FILE
+003310               EXTEND ERROR-FILE
+003320               EXTEND PRINT-FILE
+003330     ELSE
+003340         OPEN OUTPUT RESULT-FILE
+003350              OUTPUT AUDIT-FILE
+003360              OUTPUT ERROR-FILE
+003370              OUTPUT PRINT-FILE
+003380     END-IF.
+003390     PERFORM 1170-CHECK-OPEN-STATUS
+003400         THRU 1170-CHECK-OPEN-STATUS-EXIT.
+003410     OPEN INPUT INPUT-FILE.
+003420     ACCEPT WS-RUN-DATE FROM DATE.
+003430     PERFORM 1100-READ-INPUT THRU 1100-READ-INPUT-EXIT.
+003440     IF RESTART-IN-PROGRESS
+003450         PERFORM 1200-SKIP-TO-CHECKPOINT
+003460             THRU 1200-SKIP-TO-CHECKPOINT-EXIT
+003470             UNTIL END-OF-INPUT
+003480                 OR WS-SKIP-COUNT >= WS-RESTART-COUNT
+003490     END-IF.
+003500 1000-INITIALIZE-EXIT.
+003510     EXIT.
+003520*--------------------------------------------------------------*
+003530* 1100-READ-INPUT - READ THE NEXT INPUT RECORD. ANY STATUS       *
+003540* OTHER THAN '00' (END OF FILE) OR '10' (END OF FILE) IS A       *
+003550* GENUINE READ ERROR - BAD RECORD, MEDIA ERROR - AND THE WHOLE   *
+003560* CHECKPOINT SCHEME DEPENDS ON THE INPUT STREAM BEING TRUSTED,   *
+003570* SO IT STOPS THE RUN RATHER THAN SILENTLY SKIPPING OR           *
+003580* MISCOUNTING A RECORD.                                         *
+003590*--------------------------------------------------------------*
+003600 1100-READ-INPUT.
+003610     READ INPUT-FILE
+003620         AT END
+003630             MOVE 'Y' TO WS-EOF-SWITCH
+003640     END-READ.
+003650     IF WS-INPUT-STATUS NOT = '00' AND WS-INPUT-STATUS NOT = '10'
+003660         MOVE 'INFILE  ' TO WS-ABEND-FILE-ID
+003670         MOVE WS-INPUT-STATUS TO WS-ABEND-STATUS
+003680         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+003690     END-IF.
+003700 1100-READ-INPUT-EXIT.
+003710     EXIT.
+003720*--------------------------------------------------------------*
+003730* 1150-OPEN-RESTART-FILE - READ A PRIOR CHECKPOINT, IF ANY, SO   *
+003740* A RERUN AFTER AN ABEND KNOWS WHERE TO RESUME. STATUS '05' ON   *
+003750* THE INITIAL OPEN I-O MEANS THE OPTIONAL FILE GENUINELY DOES    *
+003760* NOT EXIST YET (A CLEAN FIRST RUN) AND IS THE ONLY STATUS THAT  *
+003770* CREATES A FRESH CHECKPOINT. ANY OTHER NON-'00' STATUS - ON     *
+003780* THE INITIAL OPEN OR ANYWHERE IN THE FRESH-CHECKPOINT SEQUENCE  *
+003790* THAT FOLLOWS - MEANS RESTARTF ITSELF IS UNHEALTHY (BAD DASD,   *
+003800* NO ACCESS, A DIRECTORY WHERE THE FILE SHOULD BE), AND HAS TO   *
+003810* STOP THE RUN HERE, BEFORE 1000-INITIALIZE EVER DECIDES         *
+003820* BETWEEN OPEN EXTEND AND OPEN OUTPUT ON THE OTHER FOUR FILES -  *
+003830* TREATING IT AS "NO PRIOR CHECKPOINT, START FRESH" WOULD OPEN   *
+003840* THOSE FOUR OUTPUT INSTEAD OF EXTEND AND TRUNCATE A PRIOR RUN'S *
+003850* OUTPUT OUT FROM UNDER IT.                                      *
+003860*--------------------------------------------------------------*
+003870 1150-OPEN-RESTART-FILE.
+003880     OPEN I-O RESTART-FILE.
+003890     IF WS-RESTART-STATUS = '00'
+003900         READ RESTART-FILE
+003910             AT END
+003920                 MOVE ZERO TO RST-REC-COUNT
+003930         END-READ
+003940         IF RST-REC-COUNT > ZERO
+003950             MOVE RST-REC-COUNT TO WS-RESTART-COUNT
+003960             MOVE RST-REC-COUNT TO WS-RECORD-COUNT
+003970             MOVE RST-PAGE-NO   TO WS-PAGE-NO
+003980             MOVE RST-LINE-CT   TO WS-LINE-CT
+003990             MOVE RST-RUN-TOTAL-AMT TO WS-SEED-AMOUNT
+004000             MOVE 'Y'           TO WS-SEED-SWITCH
+004010             MOVE 'Y'           TO WS-RESTARTING-SWITCH
+004020         END-IF
+004030     ELSE
+004040         IF WS-RESTART-STATUS NOT = '05'
+004050             MOVE 'RESTARTF' TO WS-ABEND-FILE-ID
+004060             MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+004070             PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+004080         END-IF
+004090         OPEN OUTPUT RESTART-FILE
+004100         IF WS-RESTART-STATUS NOT = '00'
+004110             MOVE 'RESTARTF' TO WS-ABEND-FILE-ID
+004120             MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+004130             PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+004140         END-IF
+004150         MOVE ZERO  TO RST-REC-COUNT
+004160         MOVE ZERO  TO RST-PAGE-NO
+004170         MOVE ZERO  TO RST-LINE-CT
+004180         MOVE ZERO  TO RST-RUN-TOTAL-AMT
+004190         WRITE RESTART-REC
+004200         IF WS-RESTART-STATUS NOT = '00'
+004210             MOVE 'RESTARTF' TO WS-ABEND-FILE-ID
+004220             MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+004230             PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+004240         END-IF
+004250         CLOSE RESTART-FILE
+004260         OPEN I-O RESTART-FILE
+004270         IF WS-RESTART-STATUS NOT = '00'
+004280             MOVE 'RESTARTF' TO WS-ABEND-FILE-ID
+004290             MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+004300             PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+004310         END-IF
+004320         READ RESTART-FILE
+004330             AT END
+004340                 MOVE ZERO TO RST-REC-COUNT
+004350         END-READ
+004360     END-IF.
+004370 1150-OPEN-RESTART-FILE-EXIT.
+004380     EXIT.
+004390*--------------------------------------------------------------*
+004400* 1170-CHECK-OPEN-STATUS - CONFIRM RESULT-FILE, AUDIT-FILE,      *
+004410* ERROR-FILE AND PRINT-FILE ALL OPENED CLEANLY. A RESTART RUN'S  *
+004420* OPEN EXTEND DEPENDS ON EACH DATASET ACTUALLY BEING THERE TO    *
+004430* EXTEND, SO A BAD OPEN HERE HAS TO STOP THE RUN, NOT SURFACE    *
+004440* LATER AS A CONFUSING WRITE FAILURE.                            *
+004450*--------------------------------------------------------------*
+004460 1170-CHECK-OPEN-STATUS.
+004470     IF WS-RESULT-STATUS NOT = '00'
+004480         MOVE 'RESULTF ' TO WS-ABEND-FILE-ID
+004490         MOVE WS-RESULT-STATUS TO WS-ABEND-STATUS
+004500         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+004510     END-IF.
+004520     IF WS-AUDIT-STATUS NOT = '00'
+004530         MOVE 'AUDITF  ' TO WS-ABEND-FILE-ID
+004540         MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+004550         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+004560     END-IF.
+004570     IF WS-ERROR-STATUS NOT = '00'
+004580         MOVE 'ERRRPT  ' TO WS-ABEND-FILE-ID
+004590         MOVE WS-ERROR-STATUS TO WS-ABEND-STATUS
+004600         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+004610     END-IF.
+004620     IF WS-PRINT-STATUS NOT = '00'
+004630         MOVE 'PRTFILE ' TO WS-ABEND-FILE-ID
+004640         MOVE WS-PRINT-STATUS TO WS-ABEND-STATUS
+004650         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+004660     END-IF.
+004670 1170-CHECK-OPEN-STATUS-EXIT.
+004680     EXIT.
+004690*--------------------------------------------------------------*
+004700* 1200-SKIP-TO-CHECKPOINT - FAST-FORWARD PAST INPUT RECORDS      *
+004710* ALREADY COMMITTED TO Result/AUDIT-FILE ON A PRIOR RUN. COUNTS  *
+004720* RECORDS SKIPPED RATHER THAN MATCHING ON MyVar, SO A CHECKPOINT *
+004730* TAKEN MID-RUN-OF-DUPLICATE-KEYS RESUMES AT THE RIGHT RECORD.   *
+004740*--------------------------------------------------------------*
+004750 1200-SKIP-TO-CHECKPOINT.
+004760     ADD 1 TO WS-SKIP-COUNT.
+004770     PERFORM 1100-READ-INPUT THRU 1100-READ-INPUT-EXIT.
+004780 1200-SKIP-TO-CHECKPOINT-EXIT.
+004790     EXIT.
+004800*--------------------------------------------------------------*
+004810* 2000-PROCESS-RECORD - CALL StringStatement TO VALIDATE MyVar   *
+004820* AND BUILD Result, THEN LOG/PRINT/CHECKPOINT/READ THE NEXT REC *
+004830*--------------------------------------------------------------*
+004840 2000-PROCESS-RECORD.
+004850     MOVE IN-MYVAR TO MyVar.
+004860     ADD 1 TO WS-RECORD-COUNT.
+004870     IF SEED-PENDING
+004880         MOVE WS-SEED-AMOUNT TO WS-RUN-TOTAL-AMT
+004890     END-IF.
+004900     CALL 'StringStatement' USING MyVar Result WS-RESULT-LEN
+004910         WS-VALID-SWITCH WS-REASON-CODE WS-REASON-TEXT
+004920         WS-AMOUNT-EDIT WS-SEED-SWITCH WS-RUN-TOTAL-AMT.
+004930     MOVE 'N' TO WS-SEED-SWITCH.
+004940     IF INVALID-MYVAR
+004950         PERFORM 2060-WRITE-ERROR-REC
+004960             THRU 2060-WRITE-ERROR-REC-EXIT
+004970         GO TO 2000-CHECKPOINT
+004980     END-IF.
+004990     MOVE SPACES TO OUT-REC.
+005000     MOVE Result(1:WS-RESULT-LEN) TO OUT-REC(1:WS-RESULT-LEN).
+005010     WRITE OUT-REC.
+005020     IF WS-RESULT-STATUS NOT = '00'
+005030         MOVE 'RESULTF ' TO WS-ABEND-FILE-ID
+005040         MOVE WS-RESULT-STATUS TO WS-ABEND-STATUS
+005050         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+005060     END-IF.
+005070     PERFORM 2200-WRITE-AUDIT-REC THRU 2200-WRITE-AUDIT-REC-EXIT.
+005080     PERFORM 3000-WRITE-DETAIL-LINE
+005090         THRU 3000-WRITE-DETAIL-LINE-EXIT.
+005100 2000-CHECKPOINT.
+005110     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+005120         GIVING WS-CKPT-QUOTIENT
+005130         REMAINDER WS-CKPT-REMAINDER.
+005140     IF WS-CKPT-REMAINDER = ZERO
+005150         PERFORM 8000-WRITE-CHECKPOINT
+005160             THRU 8000-WRITE-CHECKPOINT-EXIT
+005170     END-IF.
+005180     PERFORM 1100-READ-INPUT THRU 1100-READ-INPUT-EXIT.
+005190 2000-PROCESS-RECORD-EXIT.
+005200     EXIT.
+005210*--------------------------------------------------------------*
+005220* 2060-WRITE-ERROR-REC - LOG THE REJECTED MyVar AND REASON      *
+005230*--------------------------------------------------------------*
+005240 2060-WRITE-ERROR-REC.
+005250     MOVE MyVar               TO ERR-MYVAR.
+005260     MOVE WS-REASON-CODE      TO ERR-REASON-CODE.
+005270     MOVE WS-REASON-TEXT      TO ERR-REASON-TEXT.
+005280     WRITE ERROR-REC.
+005290     IF WS-ERROR-STATUS NOT = '00'
+005300         MOVE 'ERRRPT  ' TO WS-ABEND-FILE-ID
+005310         MOVE WS-ERROR-STATUS TO WS-ABEND-STATUS
+005320         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+005330     END-IF.
+005340 2060-WRITE-ERROR-REC-EXIT.
+005350     EXIT.
+005360*--------------------------------------------------------------*
+005370* 2200-WRITE-AUDIT-REC - LOG THE MyVar/Result PAIR FOR THIS     *
+005380* STRING CONCATENATION, WITH A DATE/TIME STAMP                  *
+005390*--------------------------------------------------------------*
+005400 2200-WRITE-AUDIT-REC.
+005410     ACCEPT WS-CURRENT-DATE FROM DATE.
+005420     ACCEPT WS-CURRENT-TIME FROM TIME.
+005430     MOVE WS-CURRENT-DATE TO AUD-DATE.
+005440     MOVE WS-CURRENT-TIME TO AUD-TIME.
+005450     MOVE MyVar             TO AUD-MYVAR.
+005460     MOVE Result            TO AUD-RESULT.
+005470     MOVE WS-RESULT-LEN     TO AUD-RESULT-LEN.
+005480     MOVE WS-AMOUNT-EDIT    TO AUD-AMOUNT-EDIT.
+005490     WRITE AUDIT-REC.
+005500     IF WS-AUDIT-STATUS NOT = '00'
+005510         MOVE 'AUDITF  ' TO WS-ABEND-FILE-ID
+005520         MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+005530         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+005540     END-IF.
+005550 2200-WRITE-AUDIT-REC-EXIT.
+005560     EXIT.
+005570*--------------------------------------------------------------*
+005580* 3000-WRITE-DETAIL-LINE - PRINT ONE MyVar/Result LINE, ROLLING  *
+005590* TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL                   *
+005600*--------------------------------------------------------------*
+005610 3000-WRITE-DETAIL-LINE.
+005620     IF WS-LINE-CT >= WS-MAX-LINES
+005630         PERFORM 3100-WRITE-HEADINGS
+005640             THRU 3100-WRITE-HEADINGS-EXIT
+005650     END-IF.
+005660     MOVE MyVar TO DTL-MYVAR.
+005670     MOVE Result TO DTL-RESULT.
+005680     MOVE WS-AMOUNT-EDIT TO DTL-AMOUNT.
+005690     WRITE PRINT-REC FROM WS-DETAIL-LINE
+005700         AFTER ADVANCING 1 LINE.
+005710     IF WS-PRINT-STATUS NOT = '00'
+005720         MOVE 'PRTFILE ' TO WS-ABEND-FILE-ID
+005730         MOVE WS-PRINT-STATUS TO WS-ABEND-STATUS
+005740         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+005750     END-IF.
+005760     ADD 1 TO WS-LINE-CT.
+005770 3000-WRITE-DETAIL-LINE-EXIT.
+005780     EXIT.
+005790*--------------------------------------------------------------*
+005800* 3100-WRITE-HEADINGS - START A NEW PAGE WITH RUN DATE/PAGE NO  *
+005810*--------------------------------------------------------------*
+005820 3100-WRITE-HEADINGS.
+005830     ADD 1 TO WS-PAGE-NO.
+005840     MOVE WS-RUN-DATE TO HDG1-RUN-DATE.
+005850     MOVE WS-PAGE-NO  TO HDG1-PAGE-NO.
+005860     WRITE PRINT-REC FROM WS-HEADING-1
+005870         AFTER ADVANCING PAGE.
+005880     IF WS-PRINT-STATUS NOT = '00'
+005890         MOVE 'PRTFILE ' TO WS-ABEND-FILE-ID
+005900         MOVE WS-PRINT-STATUS TO WS-ABEND-STATUS
+005910         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+005920     END-IF.
+005930     WRITE PRINT-REC FROM WS-HEADING-2
+005940         AFTER ADVANCING 2 LINES.
+005950     IF WS-PRINT-STATUS NOT = '00'
+005960         MOVE 'PRTFILE ' TO WS-ABEND-FILE-ID
+005970         MOVE WS-PRINT-STATUS TO WS-ABEND-STATUS
+005980         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+005990     END-IF.
+006000     MOVE ZERO TO WS-LINE-CT.
+006010 3100-WRITE-HEADINGS-EXIT.
+006020     EXIT.
+006030*--------------------------------------------------------------*
+006040* 8000-WRITE-CHECKPOINT - COMMIT THE LAST-PROCESSED MyVar KEY,   *
+006050* RECORD COUNT, CURRENT PRINT REPORT PAGE/LINE POSITION, AND     *
+006060* RUNNING AMOUNT TOTAL TO THE RESTART FILE                       *
+006070*--------------------------------------------------------------*
+006080 8000-WRITE-CHECKPOINT.
+006090     MOVE WS-RECORD-COUNT TO RST-REC-COUNT.
+006100     MOVE WS-PAGE-NO      TO RST-PAGE-NO.
+006110     MOVE WS-LINE-CT      TO RST-LINE-CT.
+006120     MOVE WS-RUN-TOTAL-AMT TO RST-RUN-TOTAL-AMT.
+006130     REWRITE RESTART-REC.
+006140     IF WS-RESTART-STATUS NOT = '00'
+006150         MOVE 'RESTARTF' TO WS-ABEND-FILE-ID
+006160         MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+006170         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+006180     END-IF.
+006190 8000-WRITE-CHECKPOINT-EXIT.
+006200     EXIT.
+006210*--------------------------------------------------------------*
+006220* 8050-CLEAR-CHECKPOINT - A CLEAN END OF JOB NEEDS NO RESTART,   *
+006230* SO THE CHECKPOINT IS RESET RATHER THAN LEFT FOR THE NEXT RUN   *
+006240*--------------------------------------------------------------*
+006250 8050-CLEAR-CHECKPOINT.
+006260     MOVE ZERO  TO RST-REC-COUNT.
+006270     MOVE ZERO  TO RST-PAGE-NO.
+006280     MOVE ZERO  TO RST-LINE-CT.
+006290     MOVE ZERO  TO RST-RUN-TOTAL-AMT.
+006300     REWRITE RESTART-REC.
+006310     IF WS-RESTART-STATUS NOT = '00'
+006320         MOVE 'RESTARTF' TO WS-ABEND-FILE-ID
+006330         MOVE WS-RESTART-STATUS TO WS-ABEND-STATUS
+006340         PERFORM 9900-ABEND THRU 9900-ABEND-EXIT
+006350     END-IF.
+006360 8050-CLEAR-CHECKPOINT-EXIT.
+006370     EXIT.
+006380*--------------------------------------------------------------*
+006390* 9000-TERMINATE - CLOSE FILES                                  *
+006400*--------------------------------------------------------------*
+006410 9000-TERMINATE.
+006420     PERFORM 8050-CLEAR-CHECKPOINT
+006430         THRU 8050-CLEAR-CHECKPOINT-EXIT.
+006440     CLOSE INPUT-FILE
+006450           RESULT-FILE
+006460           AUDIT-FILE
+006470           ERROR-FILE
+006480           PRINT-FILE
+006490           RESTART-FILE.
+006500 9000-TERMINATE-EXIT.
+006510     EXIT.
+006520*--------------------------------------------------------------*
+006530* 9900-ABEND - A FATAL FILE STATUS WAS DETECTED ON AN OPEN,      *
+006540* WRITE, OR REWRITE THAT A CHECKPOINT DEPENDS ON BEING SAFELY    *
+006550* ON DISK. DISPLAY WHICH DDNAME AND STATUS FAILED AND STOP THE   *
+006560* RUN WITH A NONZERO RETURN CODE RATHER THAN LET PROCESSING      *
+006570* CONTINUE ON TOP OF AN UNKNOWN AMOUNT OF LOST OUTPUT.           *
+006580*--------------------------------------------------------------*
+006590 9900-ABEND.
+006600     DISPLAY 'STRINGBATCH - FATAL I/O ERROR ON ' WS-ABEND-FILE-ID
+006610             ' FILE STATUS = ' WS-ABEND-STATUS.
+006620     MOVE 16 TO RETURN-CODE.
+006630     GOBACK.
+006640 9900-ABEND-EXIT.
+006650     EXIT.
+006660 END PROGRAM StringBatch.
