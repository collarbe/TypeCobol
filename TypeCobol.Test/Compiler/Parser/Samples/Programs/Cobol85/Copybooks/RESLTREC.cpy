@@ -0,0 +1,24 @@
+000010*--------------------------------------------------------------*
+000020* RESLTREC    - SHARED Result RECORD LAYOUT                    *
+000030*--------------------------------------------------------------*
+000040*  INSTALLATION.  DATA CENTER SERVICES.                        *
+000050*  DATE-WRITTEN.  08/08/26.                                     *
+000060*--------------------------------------------------------------*
+000070* MODIFICATION HISTORY                                         *
+000080*--------------------------------------------------------------*
+000090*  DATE      INIT  DESCRIPTION                                 *
+000100*  --------  ----  ----------------------------------------    *
+000110*  08/08/26  RM    PULLED OUT OF StringStatement SO ANY         *
+000120*                  PROGRAM THAT READS OR WRITES A Result-       *
+000130*                  SHAPED FIELD USES THE SAME 30-BYTE LAYOUT.   *
+000140*--------------------------------------------------------------*
+000150* Result IS 30 BYTES, BUILT FROM TWO MyVar PIECES SEPARATED BY *
+000160* A SPACE. RSLT-MYVAR-1/2 AND RSLT-SEPARATOR GIVE CALLERS A    *
+000170* FIELD-LEVEL VIEW OF THOSE PIECES WITHOUT REFERENCING RAW     *
+000180* BYTE POSITIONS.                                               *
+000190*--------------------------------------------------------------*
+000200 01  Result.
+000210     05  RSLT-MYVAR-1            PIC X(01).
+000220     05  RSLT-SEPARATOR          PIC X(01) VALUE SPACE.
+000230     05  RSLT-MYVAR-2            PIC X(01).
+000240     05  RSLT-FILLER             PIC X(27).
