@@ -1,16 +1,185 @@
-﻿000000 IDENTIFICATION DIVISION.
-000000 PROGRAM-ID. StringStatement.
-000000 ENVIRONMENT DIVISION.
-000000 CONFIGURATION SECTION.
-000000 SOURCE-COMPUTER. IBM-370.
-       special-names. decimal-point is comma.
-000000 DATA DIVISION.
-000000 working-storage section.
-000000 01 MyVar pic X.
-000000 01 Result pic X(30).
-000000
-000000 PROCEDURE DIVISION.
-000000     string MyVar ' ' MyVar
-002620           delimited by size into Result
-000000     .
-000000 END PROGRAM MYPGM.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     StringStatement.
+000030 AUTHOR.         R MEEHAN.
+000040 INSTALLATION.   DATA CENTER SERVICES.
+000050 DATE-WRITTEN.   01/04/1998.
+000060 DATE-COMPILED.  01/04/1998.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                        *
+000090*--------------------------------------------------------------*
+000100*  DATE      INIT  DESCRIPTION                                 *
+000110*  --------  ----  ----------------------------------------    *
+000120*  01/04/98  RM    ORIGINAL CODING.                             *
+000130*  08/08/26  RM    ADDED WITH POINTER TO THE STRING SO Result   *
+000140*                  LENGTH CAN BE TRUSTED BY DOWNSTREAM STEPS.   *
+000150*  08/08/26  RM    CONVERTED TO A FILE-DRIVEN BATCH JOB. READS  *
+000160*                  ONE MyVar CODE PER INPUT RECORD AND WRITES   *
+000170*                  ONE Result LINE PER INPUT RECORD.            *
+000180*  08/08/26  RM    ADDED COMMA-DECIMAL AMOUNT FIELDS SO THE     *
+000190*                  DECIMAL-POINT IS COMMA SETTING IS ACTUALLY   *
+000200*                  EXERCISED BY REAL NUMERIC DATA.              *
+000210*  08/08/26  RM    ADDED AN AUDIT TRAIL FILE SO EVERY STRING    *
+000220*                  CONCATENATION CAN BE TRACED BACK TO THE      *
+000230*                  MyVar VALUE THAT PRODUCED IT.                *
+000240*  08/08/26  RM    ADDED MyVar VALIDATION AHEAD OF THE STRING.  *
+000250*                  BLANK/LOW-VALUES MyVar NOW ROUTES TO AN      *
+000260*                  ERROR LISTING WITH A REASON CODE INSTEAD OF  *
+000270*                  FALLING THROUGH TO Result.                  *
+000280*  08/08/26  RM    ADDED A HEADED, PAGED PRINT REPORT OF        *
+000290*                  MyVar/Result SO OPERATIONS CAN REVIEW A RUN  *
+000300*                  WITHOUT DUMPING STORAGE.                    *
+000310*  08/08/26  RM    MOVED THE Result RECORD LAYOUT OUT TO       *
+000320*                  COPYBOOK RESLTREC FOR SHARED USE.           *
+000330*  08/08/26  RM    SPLIT THE FILE-HANDLING SIDE OF THIS JOB     *
+000340*                  OUT TO DRIVER StringBatch. StringStatement   *
+000350*                  IS WIRED BACK UP AS A CALLABLE SUBPROGRAM -  *
+000360*                  THE LINKAGE SECTION BELOW IS WHAT THE OLD    *
+000370*                  END PROGRAM MYPGM LINE WAS HINTING AT ALL    *
+000380*                  ALONG. StringBatch CALLS THIS ONCE PER       *
+000390*                  INPUT RECORD AND OWNS ALL FILE I/O.          *
+000400*  08/08/26  RM    LK-RESULT NOW COMES FROM COPYBOOK RESLTREC    *
+000410*                  (RENAMED VIA REPLACING) INSTEAD OF A HAND-    *
+000420*                  DECLARED PIC X(30) SO THE CALLER SHARES THE   *
+000430*                  SAME LAYOUT AS EVERY OTHER Result CONSUMER.   *
+000440*                  Result IS NOW CLEARED TO SPACES BEFORE EACH   *
+000450*                  STRING SO LK-RESULT-LEN IS A REAL GUARANTEE,  *
+000460*                  NOT AN ACCIDENT OF LEFTOVER STORAGE. ADDED    *
+000470*                  LK-AMOUNT-EDIT SO THE COMMA-DECIMAL RUNNING   *
+000480*                  TOTAL IS RETURNED TO THE CALLER INSTEAD OF    *
+000490*                  BEING COMPUTED AND DROPPED.                  *
+000500*  08/09/26  RM    ADDED LK-SEED-SWITCH/LK-RUN-TOTAL-AMT SO A    *
+000510*                  CALLING DRIVER CAN PRIME WS-RUN-TOTAL-AMT     *
+000520*                  FROM A CHECKPOINTED VALUE ON THE FIRST CALL   *
+000530*                  AFTER A RESTART INSTEAD OF THE RUNNING TOTAL  *
+000540*                  SILENTLY REINITIALIZING TO ZERO. THE RAW      *
+000550*                  (UNEDITED) TOTAL IS NOW RETURNED EVERY CALL   *
+000560*                  SO THE DRIVER HAS A VALUE IT CAN CHECKPOINT   *
+000570*                  AND FEED BACK IN VERBATIM ON A LATER RESTART. *
+000580*--------------------------------------------------------------*
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 SOURCE-COMPUTER.   IBM-370.
+000620 OBJECT-COMPUTER.   IBM-370.
+000630 SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+000640 DATA DIVISION.
+000650 WORKING-STORAGE SECTION.
+000660*--------------------------------------------------------------*
+000670* CONCATENATION WORK AREAS                                     *
+000680*--------------------------------------------------------------*
+000690 01  MyVar                       PIC X(01).
+000700*
+000710* Result IS A SHARED RECORD LAYOUT - SEE COPYBOOK RESLTREC SO
+000720* EVERY PROGRAM THAT CONSUMES A Result VALUE AGREES ON ITS
+000730* 30-BYTE SHAPE.
+000740     COPY RESLTREC.
+000750*
+000760* RESULT-PTR TRACKS THE NEXT UNUSED BYTE IN Result SO THE
+000770* EXACT NUMBER OF BYTES MOVED BY THE STRING STATEMENT IS
+000780* ALWAYS KNOWN, RATHER THAN ASSUMED FROM TRAILING SPACES.
+000790 77  RESULT-PTR                  PIC 9(04) COMP.
+000800 77  RESULT-LEN                  PIC 9(04) COMP.
+000810*--------------------------------------------------------------*
+000820* EUROPEAN COMMA-DECIMAL AMOUNT FIELDS - SOURCE DATA AND        *
+000830* PRINTED REPORTS USE THE COMMA AS THE DECIMAL SEPARATOR, PER   *
+000840* THE DECIMAL-POINT IS COMMA CLAUSE ABOVE.                      *
+000850*--------------------------------------------------------------*
+000860 77  WS-UNIT-CHARGE-AMT          PIC 9(03)V99 VALUE 1,50.
+000870 77  WS-RUN-TOTAL-AMT            PIC 9(07)V99 VALUE ZERO.
+000880 01  WS-AMOUNT-EDIT              PIC Z(6)9,99.
+000890*--------------------------------------------------------------*
+000900* MyVar VALIDATION SWITCHES AND ERROR REASON FIELDS             *
+000910*--------------------------------------------------------------*
+000920 77  WS-VALID-SWITCH              PIC X(01).
+000930     88  VALID-MYVAR                  VALUE 'Y'.
+000940     88  INVALID-MYVAR                VALUE 'N'.
+000950 77  WS-REASON-CODE               PIC X(04).
+000960 77  WS-REASON-TEXT               PIC X(40).
+000970 LINKAGE SECTION.
+000980*--------------------------------------------------------------*
+000990* PARAMETERS PASSED BY A CALLING DRIVER PROGRAM, ONE CALL PER   *
+001000* MyVar CODE. LK-RESULT COMES FROM THE SAME RESLTREC COPYBOOK   *
+001010* AS Result ABOVE (RENAMED VIA REPLACING SO THE TWO COPIES OF   *
+001020* THE LAYOUT DON'T COLLIDE) SO THE CALLER SEES THE IDENTICAL    *
+001030* 30-BYTE SHAPE RATHER THAN A HAND-DECLARED PIC X(30).          *
+001040*--------------------------------------------------------------*
+001050 01  LK-MYVAR                    PIC X(01).
+001060     COPY RESLTREC
+001070         REPLACING Result         BY LK-RESULT
+001080                   RSLT-MYVAR-1   BY LK-RSLT-MYVAR-1
+001090                   RSLT-SEPARATOR BY LK-RSLT-SEPARATOR
+001100                   RSLT-MYVAR-2   BY LK-RSLT-MYVAR-2
+001110                   RSLT-FILLER    BY LK-RSLT-FILLER.
+001120 01  LK-RESULT-LEN                PIC 9(04).
+001130 01  LK-VALID-SWITCH              PIC X(01).
+001140 01  LK-REASON-CODE                PIC X(04).
+001150 01  LK-REASON-TEXT                PIC X(40).
+001160 01  LK-AMOUNT-EDIT                PIC Z(6)9,99.
+001170*--------------------------------------------------------------*
+001180* LK-SEED-SWITCH/LK-RUN-TOTAL-AMT LET A RESTARTED DRIVER PRIME  *
+001190* WS-RUN-TOTAL-AMT FROM A CHECKPOINTED VALUE ON ITS FIRST CALL  *
+001200* OF THE RUN. LK-RUN-TOTAL-AMT ALSO CARRIES THE RAW (UNEDITED)  *
+001210* RUNNING TOTAL BACK TO THE CALLER ON EVERY CALL SO IT HAS A    *
+001220* NUMERIC VALUE IT CAN CHECKPOINT AND FEED BACK IN LATER.       *
+001230*--------------------------------------------------------------*
+001240 01  LK-SEED-SWITCH                PIC X(01).
+001250     88  LK-SEED-PENDING               VALUE 'Y'.
+001260 01  LK-RUN-TOTAL-AMT              PIC 9(07)V99.
+001270 PROCEDURE DIVISION USING LK-MYVAR LK-RESULT LK-RESULT-LEN
+001280         LK-VALID-SWITCH LK-REASON-CODE LK-REASON-TEXT
+001290         LK-AMOUNT-EDIT LK-SEED-SWITCH LK-RUN-TOTAL-AMT.
+001300*--------------------------------------------------------------*
+001310* 0000-MAINLINE - VALIDATE MyVar, BUILD Result, RETURN LENGTH   *
+001320* AND VALIDATION STATUS TO THE CALLER                           *
+001330*--------------------------------------------------------------*
+001340 0000-MAINLINE.
+001350     MOVE LK-MYVAR TO MyVar.
+001360     IF LK-SEED-PENDING
+001370         MOVE LK-RUN-TOTAL-AMT TO WS-RUN-TOTAL-AMT
+001380     END-IF.
+001390     PERFORM 2050-VALIDATE-MYVAR THRU 2050-VALIDATE-MYVAR-EXIT.
+001400     MOVE WS-VALID-SWITCH TO LK-VALID-SWITCH.
+001410     IF INVALID-MYVAR
+001420         MOVE WS-REASON-CODE TO LK-REASON-CODE
+001430         MOVE WS-REASON-TEXT TO LK-REASON-TEXT
+001440         MOVE SPACES          TO LK-RESULT
+001450         MOVE ZERO            TO LK-RESULT-LEN
+001460     ELSE
+001470         MOVE SPACES TO Result
+001480         MOVE 1 TO RESULT-PTR
+001490         STRING MyVar ' ' MyVar
+001500                DELIMITED BY SIZE
+001510                INTO Result
+001520                WITH POINTER RESULT-PTR
+001530         END-STRING
+001540         COMPUTE RESULT-LEN = RESULT-PTR - 1
+001550         ADD WS-UNIT-CHARGE-AMT TO WS-RUN-TOTAL-AMT
+001560         MOVE WS-RUN-TOTAL-AMT TO WS-AMOUNT-EDIT
+001570         MOVE Result      TO LK-RESULT
+001580         MOVE RESULT-LEN  TO LK-RESULT-LEN
+001590     END-IF.
+001600     MOVE WS-AMOUNT-EDIT TO LK-AMOUNT-EDIT.
+001610     MOVE WS-RUN-TOTAL-AMT TO LK-RUN-TOTAL-AMT.
+001620     GOBACK.
+001630 0000-MAINLINE-EXIT.
+001640     EXIT.
+001650*--------------------------------------------------------------*
+001660* 2050-VALIDATE-MYVAR - REJECT BLANK OR LOW-VALUES MyVar         *
+001670*--------------------------------------------------------------*
+001680 2050-VALIDATE-MYVAR.
+001690     MOVE 'Y' TO WS-VALID-SWITCH.
+001700     IF MyVar = SPACE
+001710         MOVE 'N'             TO WS-VALID-SWITCH
+001720         MOVE 'E001'          TO WS-REASON-CODE
+001730         MOVE 'MyVar IS BLANK'
+001740                              TO WS-REASON-TEXT
+001750     ELSE
+001760         IF MyVar = LOW-VALUE
+001770             MOVE 'N'             TO WS-VALID-SWITCH
+001780             MOVE 'E002'          TO WS-REASON-CODE
+001790             MOVE 'MyVar IS LOW-VALUES'
+001800                                  TO WS-REASON-TEXT
+001810         END-IF
+001820     END-IF.
+001830 2050-VALIDATE-MYVAR-EXIT.
+001840     EXIT.
+001850 END PROGRAM StringStatement.
