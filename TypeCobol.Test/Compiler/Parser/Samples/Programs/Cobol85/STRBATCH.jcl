@@ -0,0 +1,117 @@
+//STRBATCH JOB (ACCTNO),'STRING BATCH RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* STRBATCH - DRIVE THE StringBatch/StringStatement RUN          *
+//*--------------------------------------------------------------*
+//* INSTALLATION.  DATA CENTER SERVICES.                          *
+//* DATE-WRITTEN.  08/08/26.                                      *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*--------------------------------------------------------------*
+//*  DATE      INIT  DESCRIPTION                                  *
+//*  --------  ----  ----------------------------------------     *
+//*  08/08/26  RM    ORIGINAL CODING. SORTS THE RAW MyVar INPUT    *
+//*                  BY CODE AHEAD OF THE BATCH STEP SO THE        *
+//*                  StringBatch RUN SEES A PREDICTABLE, ALREADY-  *
+//*                  ORDERED INPUT STREAM, CUTS DOWN ON REDUNDANT  *
+//*                  DOWNSTREAM LOOKUPS, AND GIVES A PREDICTABLE   *
+//*                  BATCH WINDOW.                                 *
+//*  08/09/26  RM    RESULTF/AUDITF/ERRRPT MOVED TO GDG-QUALIFIED  *
+//*                  DSNAMES, GENERATED THROUGH SYMBOLICS SET      *
+//*                  BELOW, SO A NORMAL DAILY RUN ALLOCATES A NEW  *
+//*                  GENERATION INSTEAD OF APPENDING ONTO A PRIOR  *
+//*                  DAY'S OUTPUT FOREVER; ONLY A RESUBMIT OF      *
+//*                  TODAY'S ABENDED RUN (SYMBOLICS OVERRIDDEN TO  *
+//*                  GENQUAL=0/OUTDISP=MOD AT SUBMISSION) EXTENDS  *
+//*                  THE PARTIAL GENERATION StringBatch ALREADY    *
+//*                  WROTE. AUDITF'S LRECL/BLKSIZE GREW TO CARRY   *
+//*                  THE RESULT-LENGTH AND RUNNING-AMOUNT FIELDS.  *
+//*  08/09/26  RM    PRTFILE MOVED OFF SYSOUT=* TO A GDG-QUALIFIED *
+//*                  CATALOGED DATASET, SAME AS RESULTF/AUDITF/    *
+//*                  ERRRPT, SINCE THE PRINT REPORT'S OPEN EXTEND  *
+//*                  ON A RESTART HAS TO EXTEND A REAL DATASET -   *
+//*                  SYSOUT IS A FRESH SPOOL DESTINATION EVERY     *
+//*                  EXECUTION AND HAS NOTHING FOR A RESTART RUN   *
+//*                  TO CONTINUE. A SAME-DAY RESTART RESUBMISSION  *
+//*                  NOW ALSO ADDS RESTART=BATCHSTP TO THE JOB     *
+//*                  STATEMENT SO SORTSTEP (WHICH ALREADY RAN      *
+//*                  CLEANLY BEFORE BATCHSTP ABENDED) IS SKIPPED   *
+//*                  INSTEAD OF FAILING ITS OWN NEW SORTOUT        *
+//*                  ALLOCATION AGAINST A DATASET SORTSTEP ITSELF  *
+//*                  LEFT CATALOGED ON THE ABENDED RUN.            *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* GENQUAL/OUTDISP DRIVE THE GDG GENERATION AND DISPOSITION FOR  *
+//* RESULTF/AUDITF/ERRRPT/PRTFILE. LEAVE AS SHIPPED (+1/NEW) FOR  *
+//* A NORMAL DAILY RUN. TO RESTART TODAY'S ABENDED RUN, RESUBMIT  *
+//* WITH THIS CARD OVERRIDDEN TO GENQUAL=0,OUTDISP=MOD SO THE     *
+//* PARTIAL GENERATION IS EXTENDED RATHER THAN A NEW ONE          *
+//* ALLOCATED, AND ADD RESTART=BATCHSTP TO THE JOB STATEMENT      *
+//* ABOVE SO SORTSTEP IS SKIPPED - SORTSTEP ALREADY RAN TO        *
+//* COMPLETION AND CATALOGED SORTOUT BEFORE BATCHSTP ABENDED, AND *
+//* SORTOUT'S DISP=(NEW,CATLG,DELETE) WILL FAIL A SECOND          *
+//* ALLOCATION AGAINST THAT SAME DATASET NAME. A RESTART           *
+//* RESUBMISSION IS THEREFORE:                                    *
+//*     GENQUAL=0,OUTDISP=MOD OVERRIDDEN ON THE SET CARDS BELOW,  *
+//*     AND ,RESTART=BATCHSTP ADDED TO THE JOB STATEMENT.         *
+//*--------------------------------------------------------------*
+// SET GENQUAL=+1
+// SET OUTDISP=NEW
+//*--------------------------------------------------------------*
+//* SORTSTEP - SORT THE INFILE EXTRACT BY MyVar CODE (POSITION 1) *
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.STRBATCH.INFILE,DISP=SHR
+//SORTOUT  DD  DSN=PROD.STRBATCH.INFILE.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD  *
+  SORT FIELDS=(1,1,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* BATCHSTP - RUN StringBatch AGAINST THE SORTED INPUT. DDNAMES  *
+//* MATCH THE SELECT/ASSIGN NAMES CODED IN StringBatch.cbl.       *
+//*--------------------------------------------------------------*
+//BATCHSTP EXEC PGM=STRBATCH,COND=(0,NE,SORTSTEP)
+//INFILE   DD  DSN=PROD.STRBATCH.INFILE.SORTED,
+//             DISP=(OLD,DELETE,KEEP)
+//RESULTF  DD  DSN=PROD.STRBATCH.RESULT(&GENQUAL),
+//             DISP=(&OUTDISP,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=3000)
+//AUDITF   DD  DSN=PROD.STRBATCH.AUDIT(&GENQUAL),
+//             DISP=(&OUTDISP,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=59,BLKSIZE=5900)
+//ERRRPT   DD  DSN=PROD.STRBATCH.ERRORS(&GENQUAL),
+//             DISP=(&OUTDISP,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=4500)
+//*--------------------------------------------------------------*
+//* PRTFILE IS GDG-QUALIFIED THE SAME AS RESULTF/AUDITF/ERRRPT,   *
+//* NOT SYSOUT, SINCE StringBatch.cbl OPENS IT EXTEND ON A        *
+//* RESTART TO CONTINUE THE CHECKPOINTED PAGE/LINE POSITION -     *
+//* SYSOUT HAS NO PRIOR CONTENT FOR A RESTART RUN TO EXTEND.      *
+//* LRECL IS 133, ONE BYTE OVER THE 132-BYTE PRINT LINE, TO HOLD  *
+//* THE ASA CARRIAGE-CONTROL CHARACTER FBA REQUIRES.              *
+//*--------------------------------------------------------------*
+//PRTFILE  DD  DSN=PROD.STRBATCH.PRTRPT(&GENQUAL),
+//             DISP=(&OUTDISP,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=13300)
+//*--------------------------------------------------------------*
+//* RESTARTF IS A PLAIN, NON-GDG DATASET (NOT A DAILY OUTPUT) -   *
+//* IT HOLDS ONE CHECKPOINT RECORD THAT StringBatch REWRITES IN   *
+//* PLACE AND CLEARS TO ZERO AT A CLEAN END OF JOB, SO MOD/CATLG/ *
+//* CATLG IS CORRECT REGARDLESS OF WHICH RUN OF THE DAY THIS IS.  *
+//* LRECL/BLKSIZE MATCH RESTART-REC, WHICH IS 24 BYTES NOW THAT   *
+//* IT CARRIES THE RECORD COUNT, PAGE/LINE POSITION, AND RUNNING- *
+//* AMOUNT TOTAL BUT NO LAST-KEY FIELD (RESUME IS COUNT-DRIVEN).  *
+//*--------------------------------------------------------------*
+//RESTARTF DD  DSN=PROD.STRBATCH.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=2400)
+//SYSOUT   DD  SYSOUT=*
